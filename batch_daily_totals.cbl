@@ -0,0 +1,359 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SAMPLE1B.
+000030 AUTHOR.        R. MALONE.
+000040 INSTALLATION.  FIRST STATE BANK - DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   SAMPLE1B IS THE BATCH-MODE COUNTERPART OF SAMPLE1.  IT       *
+000110*   CARRIES THE SAME OVERFLOW-CHECK/RECONCILE/AUDIT LOGIC BUT    *
+000120*   SKIPS THE ERASE AND LINE/COL INTERACTIVE DISPLAY CALLS SO IT *
+000130*   CAN RUN UNATTENDED AS ONE STEP PER BRANCH IN THE NIGHTLY     *
+000140*   BATCH STREAM (SEE JCL/NIGHTBAT.JCL).  OUTPUT GOES TO SYSOUT  *
+000150*   AS PLAIN PRINT LINES INSTEAD OF THE OPERATOR SCREEN.  UNLIKE *
+000160*   SAMPLE1, IT PROCESSES EVERY RECORD ON THE BRANCH'S DAILYTOT  *
+000170*   FEED, NOT JUST ONE, AND CHECKPOINTS ITS PROGRESS SO A        *
+000180*   RESTARTED RUN DOES NOT REPROCESS RECORDS ALREADY HANDLED.    *
+000190*                                                                *
+000200******************************************************************
+000210*
+000220*    MODIFICATION HISTORY
+000230*    DATE       INIT  DESCRIPTION
+000240*    ---------  ----  --------------------------------------------
+000250*    2026-08-09  RM   ORIGINAL PROGRAM.
+000260*    2026-08-09  RM   EXTENDED TO LOOP OVER EVERY RECORD ON THE
+000270*                     BRANCH FEED AND CHECKPOINT PROGRESS EVERY
+000280*                     WS-CKPT-INTERVAL RECORDS FOR RESTART.
+000290*    2026-08-09  RM   ADDED GL-EXTRACT-FILE (GLEXTRCT) - EACH
+000300*                     RECORD PROCESSED NOW FEEDS NUM1/NUM2 TO THE
+000310*                     GENERAL LEDGER INTERFACE.
+000320*    2026-08-09  RM   CHECKS WS-CKPT-STATUS AFTER OPEN OUTPUT OF
+000330*                     CHKPTFIL IN 9500/9600, NOT JUST ON THE
+000340*                     INITIAL OPEN INPUT, SO A FAILED CHECKPOINT
+000350*                     WRITE ABENDS WITH A DIAGNOSTIC INSTEAD OF
+000360*                     RUNNING ON SILENTLY.
+000370*    2026-08-09  RM   CORRECTED THE AUDIT-LOG-FILE RECORD LENGTH TO
+000380*                     42 AND MOVE SPACES EACH RECORD (AUDIT, GL
+000390*                     EXTRACT, CHECKPOINT) BEFORE POPULATING IT SO
+000400*                     THE RESERVED BYTES ARE NEVER LEFT HOLDING
+000410*                     WHATEVER WAS IN STORAGE WHEN IT IS WRITTEN.
+000420*    2026-08-09  RM   GAVE AUDITLOG AND GLEXTRCT A FILE STATUS AND
+000430*                     A CHECK-AND-ABEND AFTER THEIR OPEN EXTEND, THE
+000440*                     SAME AS CHKPTFIL, SO A MISSING DATASET IS A
+000450*                     CLEAR DIAGNOSTIC INSTEAD OF A RAW I/O ABEND.
+000460*    2026-08-09  RM   ADDED A STATUS CHECK AFTER EVERY WRITE TO
+000470*                     AUDITLOG, GLEXTRCT AND CHKPTFIL, NOT JUST
+000480*                     THEIR OPENS - ONCE A SELECT CARRIES A FILE
+000490*                     STATUS CLAUSE, A FAILED WRITE NO LONGER
+000500*                     ABENDS THE RUN ON ITS OWN - THE PROGRAM MUST
+000510*                     CHECK STATUS ITSELF.
+000520*
+000530 ENVIRONMENT DIVISION.
+000540 CONFIGURATION SECTION.
+000550 SOURCE-COMPUTER.   IBM-370.
+000560 OBJECT-COMPUTER.   IBM-370.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT DAILY-TOTALS-FILE   ASSIGN TO DAILYTOT
+000600         ORGANIZATION IS LINE SEQUENTIAL.
+000610     SELECT AUDIT-LOG-FILE      ASSIGN TO AUDITLOG
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-AUD-STATUS.
+000640     SELECT CHECKPOINT-FILE     ASSIGN TO CHKPTFIL
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-CKPT-STATUS.
+000670     SELECT GL-EXTRACT-FILE     ASSIGN TO GLEXTRCT
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-GL-STATUS.
+000700*
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  DAILY-TOTALS-FILE
+000740     LABEL RECORDS ARE STANDARD
+000750     RECORD CONTAINS 52 CHARACTERS.
+000760 COPY DTOTREC.
+000770*
+000780 FD  AUDIT-LOG-FILE
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORD CONTAINS 42 CHARACTERS.
+000810 COPY DTAUDREC.
+000820*
+000830 FD  CHECKPOINT-FILE
+000840     LABEL RECORDS ARE STANDARD
+000850     RECORD CONTAINS 20 CHARACTERS.
+000860 COPY DTCKPT.
+000870*
+000880 FD  GL-EXTRACT-FILE
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORD CONTAINS 48 CHARACTERS.
+000910 COPY DTGLEXT.
+000920*
+000930 WORKING-STORAGE SECTION.
+000940*
+000950 01  WS-SWITCHES.
+000960     05  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+000970         88  WS-EOF                          VALUE 'Y'.
+000980     05  WS-OVERFLOW-SWITCH      PIC X(01)   VALUE 'N'.
+000990         88  WS-OVERFLOW-DETECTED            VALUE 'Y'.
+001000     05  WS-BALANCE-SWITCH       PIC X(01)   VALUE 'N'.
+001010         88  WS-OUT-OF-BALANCE               VALUE 'Y'.
+001020*
+001030 01  WS-OLD-FORMAT-FIELDS.
+001040     05  WS-NUM1-OLD-FMT         PIC 9(03).
+001050     05  WS-NUM2-OLD-FMT         PIC 9(03).
+001060*
+001070 01  WS-RECONCILE-FIELDS.
+001080     05  WS-TIE-OUT-DIFFERENCE   PIC 9(07).
+001090     05  WS-TOLERANCE            PIC 9(07)   VALUE 0000005.
+001100*
+001110 01  WS-RUN-DATE                 PIC X(08).
+001120*
+001130 01  WS-CKPT-STATUS              PIC X(02).
+001140 01  WS-AUD-STATUS               PIC X(02).
+001150 01  WS-GL-STATUS                PIC X(02).
+001160*
+001170 01  WS-CKPT-CONTROLS.
+001180     05  WS-CKPT-INTERVAL        PIC 9(03)   VALUE 050.
+001190     05  WS-RECORDS-SINCE-CKPT   PIC 9(03)   VALUE 0.
+001200     05  WS-LAST-CKPT-SEQ        PIC 9(06)   VALUE 0.
+001210*
+001220 PROCEDURE DIVISION.
+001230*
+001240 0000-MAINLINE.
+001250     OPEN EXTEND AUDIT-LOG-FILE.
+001260     IF WS-AUD-STATUS NOT = '00'
+001270         DISPLAY "*** UNABLE TO OPEN AUDITLOG FOR OUTPUT - "
+001280             "STATUS " WS-AUD-STATUS " ***"
+001290         MOVE 16 TO RETURN-CODE
+001300         STOP RUN
+001310     END-IF.
+001320     OPEN EXTEND GL-EXTRACT-FILE.
+001330     IF WS-GL-STATUS NOT = '00'
+001340         DISPLAY "*** UNABLE TO OPEN GLEXTRCT FOR OUTPUT - "
+001350             "STATUS " WS-GL-STATUS " ***"
+001360         MOVE 16 TO RETURN-CODE
+001370         STOP RUN
+001380     END-IF.
+001390     PERFORM 1000-LOAD-CHECKPOINT THRU 1000-EXIT.
+001400     OPEN INPUT DAILY-TOTALS-FILE.
+001410     PERFORM 6000-READ-DAILY-TOTALS THRU 6000-EXIT.
+001420     PERFORM 6500-PROCESS-ALL-RECORDS THRU 6500-EXIT
+001430         UNTIL WS-EOF.
+001440     PERFORM 9600-CLEAR-CHECKPOINT THRU 9600-EXIT.
+001450     CLOSE DAILY-TOTALS-FILE.
+001460     CLOSE AUDIT-LOG-FILE.
+001470     CLOSE GL-EXTRACT-FILE.
+001480     STOP RUN.
+001490*
+001500******************************************************************
+001510*   1000-LOAD-CHECKPOINT                                         *
+001520*   ON RESTART, PICKS UP THE LAST DT-SEQ-NO SUCCESSFULLY          *
+001530*   PROCESSED SO THOSE RECORDS ARE SKIPPED RATHER THAN REDONE.    *
+001540*   NO CHECKPOINT FILE MEANS THIS IS A FRESH RUN - START AT ZERO. *
+001550******************************************************************
+001560 1000-LOAD-CHECKPOINT.
+001570     MOVE 0 TO WS-LAST-CKPT-SEQ.
+001580     OPEN INPUT CHECKPOINT-FILE.
+001590     IF WS-CKPT-STATUS = '00'
+001600         READ CHECKPOINT-FILE
+001610             AT END
+001620                 CONTINUE
+001630         END-READ
+001640         IF WS-CKPT-STATUS = '00'
+001650             MOVE DT-CKPT-LAST-SEQ TO WS-LAST-CKPT-SEQ
+001660         END-IF
+001670         CLOSE CHECKPOINT-FILE
+001680     END-IF.
+001690 1000-EXIT.
+001700     EXIT.
+001710*
+001720******************************************************************
+001730*   6000-READ-DAILY-TOTALS                                       *
+001740******************************************************************
+001750 6000-READ-DAILY-TOTALS.
+001760     READ DAILY-TOTALS-FILE
+001770         AT END
+001780             SET WS-EOF TO TRUE
+001790     END-READ.
+001800 6000-EXIT.
+001810     EXIT.
+001820*
+001830******************************************************************
+001840*   6500-PROCESS-ALL-RECORDS                                     *
+001850*   SKIPS RECORDS THE CHECKPOINT SAYS ARE ALREADY DONE; OTHERWISE *
+001860*   RUNS THE FULL OVERFLOW/RECONCILE/PRINT/AUDIT/CHECKPOINT       *
+001870*   SEQUENCE FOR THE CURRENT RECORD, THEN READS THE NEXT ONE.    *
+001880******************************************************************
+001890 6500-PROCESS-ALL-RECORDS.
+001900     IF DT-SEQ-NO IS GREATER THAN WS-LAST-CKPT-SEQ
+001910         PERFORM 7000-CHECK-OLD-FORMAT THRU 7000-EXIT
+001920         PERFORM 7500-RECONCILE-TOTALS THRU 7500-EXIT
+001930         PERFORM 8000-PRINT-ROUTINE THRU 8000-EXIT
+001940         PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+001950         PERFORM 9700-WRITE-GL-EXTRACT THRU 9700-EXIT
+001960         PERFORM 9500-UPDATE-CHECKPOINT THRU 9500-EXIT
+001970     END-IF.
+001980     PERFORM 6000-READ-DAILY-TOTALS THRU 6000-EXIT.
+001990 6500-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030*   7000-CHECK-OLD-FORMAT                                        *
+002040******************************************************************
+002050 7000-CHECK-OLD-FORMAT.
+002060     MOVE 'N' TO WS-OVERFLOW-SWITCH.
+002070     COMPUTE WS-NUM1-OLD-FMT = DT-NUM1
+002080         ON SIZE ERROR
+002090             SET WS-OVERFLOW-DETECTED TO TRUE
+002100     END-COMPUTE.
+002110     COMPUTE WS-NUM2-OLD-FMT = DT-NUM2
+002120         ON SIZE ERROR
+002130             SET WS-OVERFLOW-DETECTED TO TRUE
+002140     END-COMPUTE.
+002150 7000-EXIT.
+002160     EXIT.
+002170*
+002180******************************************************************
+002190*   7500-RECONCILE-TOTALS                                        *
+002200******************************************************************
+002210 7500-RECONCILE-TOTALS.
+002220     MOVE 'N' TO WS-BALANCE-SWITCH.
+002230     IF DT-NUM1 IS GREATER THAN DT-NUM2
+002240         COMPUTE WS-TIE-OUT-DIFFERENCE = DT-NUM1 - DT-NUM2
+002250     ELSE
+002260         COMPUTE WS-TIE-OUT-DIFFERENCE = DT-NUM2 - DT-NUM1
+002270     END-IF.
+002280     IF WS-TIE-OUT-DIFFERENCE IS GREATER THAN WS-TOLERANCE
+002290         SET WS-OUT-OF-BALANCE TO TRUE
+002300     END-IF.
+002310 7500-EXIT.
+002320     EXIT.
+002330*
+002340******************************************************************
+002350*   8000-PRINT-ROUTINE                                           *
+002360*   PLAIN SEQUENTIAL PRINT LINES FOR THE BATCH SYSOUT LISTING -  *
+002370*   NO ERASE, NO LINE/COL POSITIONING.                           *
+002380******************************************************************
+002390 8000-PRINT-ROUTINE.
+002400     DISPLAY "DAILY TOTALS - BRANCH " DT-BRANCH-CODE.
+002410     DISPLAY "  NUM1 = " DT-NUM1.
+002420     DISPLAY "  NUM2 = " DT-NUM2.
+002430     IF WS-OVERFLOW-DETECTED
+002440         DISPLAY "  *** NUM1/NUM2 EXCEEDS 3-DIGIT FORMAT ***"
+002450     END-IF.
+002460     IF WS-OUT-OF-BALANCE
+002470         DISPLAY "  *** OUT OF BALANCE - NUM1/NUM2 NO TIE ***"
+002480     END-IF.
+002490 8000-EXIT.
+002500     EXIT.
+002510*
+002520******************************************************************
+002530*   9000-WRITE-AUDIT-RECORD                                      *
+002540******************************************************************
+002550 9000-WRITE-AUDIT-RECORD.
+002560     MOVE SPACES TO DT-AUDIT-RECORD.
+002570     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002580     MOVE WS-RUN-DATE TO DT-AUD-RUN-DATE.
+002590     MOVE DT-NUM1     TO DT-AUD-NUM1.
+002600     MOVE DT-NUM2     TO DT-AUD-NUM2.
+002610     WRITE DT-AUDIT-RECORD.
+002620     IF WS-AUD-STATUS NOT = '00'
+002630         DISPLAY "*** ERROR WRITING AUDITLOG - STATUS "
+002640             WS-AUD-STATUS " ***"
+002650         MOVE 16 TO RETURN-CODE
+002660         STOP RUN
+002670     END-IF.
+002680 9000-EXIT.
+002690     EXIT.
+002700*
+002710******************************************************************
+002720*   9700-WRITE-GL-EXTRACT                                        *
+002730*   WRITES ONE FIXED-FORMAT EXTRACT RECORD APIECE FOR NUM1 AND    *
+002740*   NUM2 TO THE GL-EXTRACT-FILE FOR THIS BRANCH RECORD, IN THE    *
+002750*   LAYOUT THE GENERAL LEDGER FEED JOB EXPECTS.                   *
+002760******************************************************************
+002770 9700-WRITE-GL-EXTRACT.
+002780     MOVE SPACES TO DT-GL-EXTRACT-RECORD.
+002790     MOVE WS-RUN-DATE      TO DT-GL-RUN-DATE.
+002800     MOVE DT-BRANCH-CODE   TO DT-GL-BRANCH-CODE.
+002810     MOVE 'DLYNUM1   ' TO DT-GL-CONTROL-ACCT.
+002820     MOVE DT-NUM1          TO DT-GL-AMOUNT.
+002830     WRITE DT-GL-EXTRACT-RECORD.
+002840     IF WS-GL-STATUS NOT = '00'
+002850         DISPLAY "*** ERROR WRITING GLEXTRCT - STATUS "
+002860             WS-GL-STATUS " ***"
+002870         MOVE 16 TO RETURN-CODE
+002880         STOP RUN
+002890     END-IF.
+002900     MOVE 'DLYNUM2   ' TO DT-GL-CONTROL-ACCT.
+002910     MOVE DT-NUM2          TO DT-GL-AMOUNT.
+002920     WRITE DT-GL-EXTRACT-RECORD.
+002930     IF WS-GL-STATUS NOT = '00'
+002940         DISPLAY "*** ERROR WRITING GLEXTRCT - STATUS "
+002950             WS-GL-STATUS " ***"
+002960         MOVE 16 TO RETURN-CODE
+002970         STOP RUN
+002980     END-IF.
+002990 9700-EXIT.
+003000     EXIT.
+003010*
+003020******************************************************************
+003030*   9500-UPDATE-CHECKPOINT                                       *
+003040*   REWRITES THE CHECKPOINT FILE EVERY WS-CKPT-INTERVAL RECORDS  *
+003050*   WITH THE LAST DT-SEQ-NO SUCCESSFULLY PROCESSED.              *
+003060******************************************************************
+003070 9500-UPDATE-CHECKPOINT.
+003080     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+003090     IF WS-RECORDS-SINCE-CKPT IS GREATER THAN OR EQUAL TO
+003100             WS-CKPT-INTERVAL
+003110         MOVE SPACES TO DT-CHECKPOINT-RECORD
+003120         MOVE DT-BRANCH-CODE TO DT-CKPT-BRANCH-CODE
+003130         MOVE DT-SEQ-NO      TO DT-CKPT-LAST-SEQ
+003140         OPEN OUTPUT CHECKPOINT-FILE
+003150         IF WS-CKPT-STATUS NOT = '00'
+003160             DISPLAY "*** UNABLE TO OPEN CHKPTFIL FOR OUTPUT - "
+003170                 "STATUS " WS-CKPT-STATUS " ***"
+003180             MOVE 16 TO RETURN-CODE
+003190             STOP RUN
+003200         END-IF
+003210         WRITE DT-CHECKPOINT-RECORD
+003220         IF WS-CKPT-STATUS NOT = '00'
+003230             DISPLAY "*** ERROR WRITING CHKPTFIL - STATUS "
+003240                 WS-CKPT-STATUS " ***"
+003250             MOVE 16 TO RETURN-CODE
+003260             STOP RUN
+003270         END-IF
+003280         CLOSE CHECKPOINT-FILE
+003290         MOVE 0 TO WS-RECORDS-SINCE-CKPT
+003300     END-IF.
+003310 9500-EXIT.
+003320     EXIT.
+003330*
+003340******************************************************************
+003350*   9600-CLEAR-CHECKPOINT                                        *
+003360*   RESETS THE CHECKPOINT ONCE THE BRANCH FEED HAS BEEN FULLY     *
+003370*   PROCESSED, SO TOMORROW'S RUN DOES NOT SKIP EVERYTHING.        *
+003380******************************************************************
+003390 9600-CLEAR-CHECKPOINT.
+003400     MOVE SPACES TO DT-CHECKPOINT-RECORD.
+003410     MOVE DT-BRANCH-CODE TO DT-CKPT-BRANCH-CODE.
+003420     MOVE 0              TO DT-CKPT-LAST-SEQ.
+003430     OPEN OUTPUT CHECKPOINT-FILE.
+003440     IF WS-CKPT-STATUS NOT = '00'
+003450         DISPLAY "*** UNABLE TO OPEN CHKPTFIL FOR OUTPUT - "
+003460             "STATUS " WS-CKPT-STATUS " ***"
+003470         MOVE 16 TO RETURN-CODE
+003480         STOP RUN
+003490     END-IF.
+003500     WRITE DT-CHECKPOINT-RECORD.
+003510     IF WS-CKPT-STATUS NOT = '00'
+003520         DISPLAY "*** ERROR WRITING CHKPTFIL - STATUS "
+003530             WS-CKPT-STATUS " ***"
+003540         MOVE 16 TO RETURN-CODE
+003550         STOP RUN
+003560     END-IF.
+003570     CLOSE CHECKPOINT-FILE.
+003580 9600-EXIT.
+003590     EXIT.
