@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *   DTGLEXT.CPY                                                  *
+      *   GENERAL LEDGER INTERFACE EXTRACT RECORD LAYOUT               *
+      *                                                                *
+      *   ONE RECORD IS WRITTEN TO THE GL-EXTRACT-FILE (GLEXTRCT) FOR  *
+      *   EACH OF NUM1 AND NUM2 EVERY RUN, IN THE FIXED FORMAT THE GL  *
+      *   FEED JOB EXPECTS, SO THE TOTALS FLOW INTO LEDGER              *
+      *   RECONCILIATION WITHOUT BEING RETYPED FROM THE SCREEN.        *
+      *                                                                *
+      *   MODIFICATION HISTORY                                         *
+      *   DATE       INIT  DESCRIPTION                                 *
+      *   ---------  ----  -------------------------------------------- *
+      *   2026-08-09  RM   ORIGINAL COPYBOOK.                           *
+      *   2026-08-09  RM   GAVE THE TRAILING RESERVED AREA VALUE SPACES *
+      *                    SO A WRITTEN RECORD NEVER CARRIES            *
+      *                    UNINITIALIZED BYTES INTO A LINE SEQUENTIAL   *
+      *                    FILE.  NAMED THE ITEM RATHER THAN LEAVING IT *
+      *                    FILLER - VALUE CLAUSES ON FD-LEVEL ITEMS AND *
+      *                    INITIALIZE OF FILLER ITEMS AREN'T RELIABLE   *
+      *                    FOR THIS, AND A LINE SEQUENTIAL WRITE CAN    *
+      *                    REJECT A RECORD CONTAINING AN UNSET FILLER   *
+      *                    ITEM WITH STATUS 71.                         *
+      *                                                                *
+      ******************************************************************
+       01  DT-GL-EXTRACT-RECORD.
+           05  DT-GL-RUN-DATE          PIC X(08).
+           05  DT-GL-BRANCH-CODE       PIC X(04).
+           05  DT-GL-CONTROL-ACCT      PIC X(10).
+           05  DT-GL-AMOUNT            PIC S9(09)V99.
+           05  DT-GL-RESERVED          PIC X(15)   VALUE SPACES.
