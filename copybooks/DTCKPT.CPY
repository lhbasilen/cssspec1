@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *   DTCKPT.CPY                                                   *
+      *   BATCH CHECKPOINT RECORD LAYOUT                                *
+      *                                                                *
+      *   HOLDS THE LAST DT-SEQ-NO SUCCESSFULLY PROCESSED OUT OF THE   *
+      *   DAILY-TOTALS-FILE, SO A RESTARTED SAMPLE1B RUN CAN SKIP PAST *
+      *   RECORDS ALREADY HANDLED BEFORE A MID-RUN ABEND.              *
+      *                                                                *
+      *   MODIFICATION HISTORY                                         *
+      *   DATE       INIT  DESCRIPTION                                 *
+      *   ---------  ----  -------------------------------------------- *
+      *   2026-08-09  RM   ORIGINAL COPYBOOK.                           *
+      *   2026-08-09  RM   GAVE THE TRAILING RESERVED AREA VALUE SPACES *
+      *                    SO A WRITTEN RECORD NEVER CARRIES            *
+      *                    UNINITIALIZED BYTES INTO A LINE SEQUENTIAL   *
+      *                    FILE.  NAMED THE ITEM RATHER THAN LEAVING IT *
+      *                    FILLER - VALUE CLAUSES ON FD-LEVEL ITEMS AND *
+      *                    INITIALIZE OF FILLER ITEMS AREN'T RELIABLE   *
+      *                    FOR THIS, AND A LINE SEQUENTIAL WRITE CAN    *
+      *                    REJECT A RECORD CONTAINING AN UNSET FILLER   *
+      *                    ITEM WITH STATUS 71.                         *
+      *                                                                *
+      ******************************************************************
+       01  DT-CHECKPOINT-RECORD.
+           05  DT-CKPT-BRANCH-CODE     PIC X(04).
+           05  DT-CKPT-LAST-SEQ        PIC 9(06).
+           05  DT-CKPT-RESERVED        PIC X(10)   VALUE SPACES.
