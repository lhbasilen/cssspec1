@@ -0,0 +1,45 @@
+      ******************************************************************
+      *                                                                *
+      *   DTOTREC.CPY                                                  *
+      *   DAILY TOTALS RECORD LAYOUT                                   *
+      *                                                                *
+      *   USED BY THE DAILY-TOTALS-FILE (DAILYTOT) FD IN SAMPLE1,      *
+      *   SAMPLE1B, SAMPLE2 AND SAMPLE3.  CARRIES THE NUM1/NUM2        *
+      *   FIGURES THAT WERE FORMERLY HARD-CODED VALUE CLAUSES IN       *
+      *   SAMPLE1 WORKING-STORAGE.                                     *
+      *                                                                *
+      *   MODIFICATION HISTORY                                         *
+      *   DATE       INIT  DESCRIPTION                                 *
+      *   ---------  ----  -------------------------------------------- *
+      *   2026-08-03  RM   ORIGINAL COPYBOOK - NUM1/NUM2 PIC 9(3).      *
+      *   2026-08-04  RM   WIDENED DT-NUM1/DT-NUM2 TO PIC 9(7) - DAILY  *
+      *                    VOLUMES NOW EXCEED THE OLD 3-DIGIT FORMAT.   *
+      *   2026-08-09  RM   ADDED DT-SEQ-NO - THE BATCH FEED NOW CARRIES *
+      *                    MANY TOTALS RECORDS PER BRANCH AND NEEDS A   *
+      *                    KEY FOR CHECKPOINT/RESTART.                  *
+      *   2026-08-09  RM   GAVE THE TRAILING RESERVED AREA VALUE SPACES *
+      *                    SO A WRITTEN RECORD NEVER CARRIES            *
+      *                    UNINITIALIZED BYTES INTO A LINE SEQUENTIAL   *
+      *                    FILE.  NAMED THE ITEM RATHER THAN LEAVING IT *
+      *                    FILLER - VALUE CLAUSES ON FD-LEVEL ITEMS AND *
+      *                    INITIALIZE OF FILLER ITEMS AREN'T RELIABLE   *
+      *                    FOR THIS, AND A LINE SEQUENTIAL WRITE CAN    *
+      *                    REJECT A RECORD CONTAINING AN UNSET FILLER   *
+      *                    ITEM WITH STATUS 71.                         *
+      *   2026-08-09  RM   NOTED THAT DT-RUN-DATE IS THE DATE THE RECORD *
+      *                    ITSELF WAS ENTERED (STAMPED BY SAMPLE3) - IT  *
+      *                    IS NOT THE SAME THING AS THE RUN DATE SAMPLE1 *
+      *                    /SAMPLE1B STAMP ONTO THEIR OWN AUDIT/GL       *
+      *                    ENTRIES, WHICH IS THE DATE THOSE PROGRAMS RAN *
+      *                    RATHER THAN THE DATE ON THE TOTALS RECORD     *
+      *                    THEY PROCESSED, SO THE TWO ARE NOT EXPECTED   *
+      *                    TO MATCH AND NEITHER DERIVES FROM THE OTHER.  *
+      *                                                                *
+      ******************************************************************
+       01  DT-TOTALS-RECORD.
+           05  DT-BRANCH-CODE          PIC X(04).
+           05  DT-SEQ-NO               PIC 9(06).
+           05  DT-NUM1                 PIC 9(07).
+           05  DT-NUM2                 PIC 9(07).
+           05  DT-RUN-DATE             PIC X(08).
+           05  DT-TOT-RESERVED         PIC X(20)   VALUE SPACES.
