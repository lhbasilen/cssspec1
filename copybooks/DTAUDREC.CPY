@@ -0,0 +1,29 @@
+      ******************************************************************
+      *                                                                *
+      *   DTAUDREC.CPY                                                 *
+      *   DAILY TOTALS AUDIT-TRAIL RECORD LAYOUT                       *
+      *                                                                *
+      *   ONE RECORD IS APPENDED TO THE AUDIT-LOG-FILE (AUDITLOG) BY   *
+      *   SAMPLE1 EVERY RUN SO THE NUM1/NUM2 FIGURES SHOWN ON ANY      *
+      *   GIVEN DAY CAN BE RECONSTRUCTED LATER.                        *
+      *                                                                *
+      *   MODIFICATION HISTORY                                         *
+      *   DATE       INIT  DESCRIPTION                                 *
+      *   ---------  ----  -------------------------------------------- *
+      *   2026-08-07  RM   ORIGINAL COPYBOOK.                           *
+      *   2026-08-09  RM   GAVE THE TRAILING RESERVED AREA VALUE SPACES *
+      *                    SO A WRITTEN RECORD NEVER CARRIES            *
+      *                    UNINITIALIZED BYTES INTO A LINE SEQUENTIAL   *
+      *                    FILE.  NAMED THE ITEM RATHER THAN LEAVING IT *
+      *                    FILLER - VALUE CLAUSES ON FD-LEVEL ITEMS AND *
+      *                    INITIALIZE OF FILLER ITEMS AREN'T RELIABLE   *
+      *                    FOR THIS, AND A LINE SEQUENTIAL WRITE CAN    *
+      *                    REJECT A RECORD CONTAINING AN UNSET FILLER   *
+      *                    ITEM WITH STATUS 71.                         *
+      *                                                                *
+      ******************************************************************
+       01  DT-AUDIT-RECORD.
+           05  DT-AUD-RUN-DATE         PIC X(08).
+           05  DT-AUD-NUM1             PIC 9(07).
+           05  DT-AUD-NUM2             PIC 9(07).
+           05  DT-AUD-RESERVED         PIC X(20)   VALUE SPACES.
