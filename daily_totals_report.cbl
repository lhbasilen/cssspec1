@@ -0,0 +1,144 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SAMPLE2.
+000030 AUTHOR.        R. MALONE.
+000040 INSTALLATION.  FIRST STATE BANK - DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-05.
+000060 DATE-COMPILED. 2026-08-05.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   SAMPLE2 PRODUCES A PRINTED HARDCOPY OF THE SAME NUM1/NUM2    *
+000110*   FIGURES SAMPLE1 SHOWS ON THE OPERATOR SCREEN, SO THERE IS    *
+000120*   A RECORD THAT SURVIVES PAST SIGN-OFF FOR FILING/AUDIT.       *
+000130*                                                                *
+000140******************************************************************
+000150*
+000160*    MODIFICATION HISTORY
+000170*    DATE       INIT  DESCRIPTION
+000180*    ---------  ----  --------------------------------------------
+000190*    2026-08-05  RM   ORIGINAL PROGRAM.
+000200*    2026-08-09  RM   GAVE DAILYTOT AND PRTFILE A FILE STATUS AND
+000210*                     A CHECK-AND-ABEND AFTER THEIR OPENS, THE SAME
+000220*                     AS THE OTHER PROGRAMS IN THIS SYSTEM, SO A
+000230*                     MISSING DATASET IS A CLEAR DIAGNOSTIC INSTEAD
+000240*                     OF A RAW I/O ABEND.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   IBM-370.
+000290 OBJECT-COMPUTER.   IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT DAILY-TOTALS-FILE   ASSIGN TO DAILYTOT
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-DLY-STATUS.
+000350     SELECT PRINT-FILE          ASSIGN TO PRTFILE
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-PRT-STATUS.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  DAILY-TOTALS-FILE
+000420     LABEL RECORDS ARE STANDARD
+000430     RECORD CONTAINS 52 CHARACTERS.
+000440 COPY DTOTREC.
+000450*
+000460 FD  PRINT-FILE
+000470     LABEL RECORDS ARE STANDARD
+000480     REPORT IS DAILY-TOTALS-REPORT.
+000490*
+000500 WORKING-STORAGE SECTION.
+000510*
+000520 01  WS-SWITCHES.
+000530     05  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+000540         88  WS-EOF                          VALUE 'Y'.
+000550*
+000560 01  WS-RUN-DATE                 PIC X(08).
+000570*
+000580 01  WS-DLY-STATUS               PIC X(02).
+000590 01  WS-PRT-STATUS               PIC X(02).
+000600*
+000610 REPORT SECTION.
+000620 RD  DAILY-TOTALS-REPORT
+000630     PAGE LIMIT 60 LINES
+000640     HEADING 1
+000650     FIRST DETAIL 4
+000660     LAST DETAIL 55
+000670     FOOTING 58.
+000680*
+000690 01  RL-PAGE-HEADING     TYPE PAGE HEADING.
+000700     05  LINE 1.
+000710         10  COLUMN  1   PIC X(32)
+000720                 VALUE "FIRST STATE BANK - DATA PROCESS".
+000730         10  COLUMN 45   PIC X(20)
+000740                 VALUE "DAILY TOTALS REPORT".
+000750     05  LINE 2.
+000760         10  COLUMN  1   PIC X(10)  VALUE "RUN DATE:".
+000770         10  COLUMN 12   PIC X(08)  SOURCE IS WS-RUN-DATE.
+000780     05  LINE 3.
+000790         10  COLUMN  1   PIC X(45)  VALUE ALL "-".
+000800*
+000810 01  RL-NUM1-LINE        TYPE DETAIL LINE PLUS 2.
+000820     05  COLUMN  1       PIC X(10)  VALUE "NUM1 =".
+000830     05  COLUMN 15       PIC 9(07)  SOURCE IS DT-NUM1.
+000840*
+000850 01  RL-NUM2-LINE        TYPE DETAIL LINE PLUS 1.
+000860     05  COLUMN  1       PIC X(10)  VALUE "NUM2 =".
+000870     05  COLUMN 15       PIC 9(07)  SOURCE IS DT-NUM2.
+000880*
+000890 PROCEDURE DIVISION.
+000900*
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000930     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+000940     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000950     STOP RUN.
+000960*
+000970******************************************************************
+000980*   1000-INITIALIZE                                              *
+000990******************************************************************
+001000 1000-INITIALIZE.
+001010     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001020     OPEN INPUT  DAILY-TOTALS-FILE.
+001030     IF WS-DLY-STATUS NOT = '00'
+001040         DISPLAY "*** UNABLE TO OPEN DAILYTOT FOR INPUT - "
+001050             "STATUS " WS-DLY-STATUS " ***"
+001060         MOVE 16 TO RETURN-CODE
+001070         STOP RUN
+001080     END-IF.
+001090     OPEN OUTPUT PRINT-FILE.
+001100     IF WS-PRT-STATUS NOT = '00'
+001110         DISPLAY "*** UNABLE TO OPEN PRTFILE FOR OUTPUT - "
+001120             "STATUS " WS-PRT-STATUS " ***"
+001130         MOVE 16 TO RETURN-CODE
+001140         STOP RUN
+001150     END-IF.
+001160     INITIATE DAILY-TOTALS-REPORT.
+001170 1000-EXIT.
+001180     EXIT.
+001190*
+001200******************************************************************
+001210*   8000-PRODUCE-REPORT                                          *
+001220*   READS TODAY'S TOTALS RECORD AND GENERATES THE DETAIL LINES.  *
+001230******************************************************************
+001240 8000-PRODUCE-REPORT.
+001250     READ DAILY-TOTALS-FILE
+001260         AT END
+001270             SET WS-EOF TO TRUE
+001280     END-READ.
+001290     IF NOT WS-EOF
+001300         GENERATE RL-NUM1-LINE
+001310         GENERATE RL-NUM2-LINE
+001320     END-IF.
+001330 8000-EXIT.
+001340     EXIT.
+001350*
+001360******************************************************************
+001370*   9000-TERMINATE                                                *
+001380******************************************************************
+001390 9000-TERMINATE.
+001400     TERMINATE DAILY-TOTALS-REPORT.
+001410     CLOSE DAILY-TOTALS-FILE.
+001420     CLOSE PRINT-FILE.
+001430 9000-EXIT.
+001440     EXIT.
