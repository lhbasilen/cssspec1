@@ -0,0 +1,227 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SAMPLE3.
+000030 AUTHOR.        R. MALONE.
+000040 INSTALLATION.  FIRST STATE BANK - DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   SAMPLE3 IS THE OPERATOR MAINTENANCE SCREEN FOR THE DAILY     *
+000110*   TOTALS FILE (DAILYTOT).  IT REPLACES THE OLD PRACTICE OF     *
+000120*   EDITING WORKING-STORAGE VALUE CLAUSES AND RECOMPILING        *
+000130*   SAMPLE1 EVERY TIME NUM1/NUM2 CHANGE.                         *
+000140*                                                                *
+000150******************************************************************
+000160*
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------  ----  --------------------------------------------
+000200*    2026-08-08  RM   ORIGINAL PROGRAM.
+000210*    2026-08-09  RM   CLEARS DT-TOTALS-RECORD TO SPACES BEFORE
+000220*                     POPULATING IT SO THE RESERVED BYTES AT THE
+000230*                     END OF THE RECORD ARE NEVER LEFT HOLDING
+000240*                     WHATEVER WAS IN STORAGE WHEN DAILYTOT IS
+000250*                     WRITTEN.
+000260*    2026-08-09  RM   ADDED 1400-VERIFY-TARGET-FILE, RUN BEFORE
+000270*                     ANYTHING ELSE.  SAMPLE3'S DAILYTOT IS THE
+000280*                     SINGLE-RECORD FILE SAMPLE1 READS FOR TODAY'S
+000290*                     SCREEN, NOT ONE OF SAMPLE1B'S PER-BRANCH
+000300*                     BATCH FEEDS - THOSE CARRY MANY DT-SEQ-NO
+000310*                     RECORDS AND 8000-WRITE-DAILY-TOTALS OPENS
+000320*                     DAILYTOT AS OUTPUT, WHICH TRUNCATES WHATEVER
+000330*                     IT IS POINTED AT.  IF THE DAILYTOT DD HAPPENS
+000340*                     TO BE ALLOCATED TO ONE OF THOSE MULTI-RECORD
+000350*                     FEEDS INSTEAD, THIS PARAGRAPH REFUSES TO
+000360*                     CONTINUE RATHER THAN SILENTLY WIPING IT OUT.
+000370*    2026-08-09  RM   ADDED A STATUS CHECK AFTER THE OPEN OUTPUT AND
+000380*                     THE WRITE IN 8000-WRITE-DAILY-TOTALS - WITH
+000390*                     WS-DLY-STATUS NOW ON THE SELECT (FOR
+000400*                     1400-VERIFY-TARGET-FILE), A FAILED OPEN OR
+000410*                     WRITE TO THIS FILE NO LONGER ABENDS THE RUN
+000415*                     ON ITS OWN EITHER - THE PROGRAM MUST CHECK
+000420*                     STATUS ITSELF.
+000430*
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER.   IBM-370.
+000470 OBJECT-COMPUTER.   IBM-370.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT DAILY-TOTALS-FILE   ASSIGN TO DAILYTOT
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-DLY-STATUS.
+000530*
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  DAILY-TOTALS-FILE
+000570     LABEL RECORDS ARE STANDARD
+000580     RECORD CONTAINS 52 CHARACTERS.
+000590 COPY DTOTREC.
+000600*
+000610 WORKING-STORAGE SECTION.
+000620*
+000630 01  WS-SWITCHES.
+000640     05  WS-VALID-SWITCH         PIC X(01)   VALUE 'N'.
+000650         88  WS-INPUT-VALID                  VALUE 'Y'.
+000660     05  WS-VERIFY-EOF-SWITCH    PIC X(01)   VALUE 'N'.
+000670         88  WS-VERIFY-EOF                   VALUE 'Y'.
+000680*
+000690 01  WS-INPUT-TEXT               PIC X(07).
+000700*
+000710 01  WS-RANGE-LIMITS.
+000720     05  WS-MIN-VALUE            PIC 9(07)   VALUE 0000001.
+000730     05  WS-MAX-VALUE            PIC 9(07)   VALUE 9999999.
+000740*
+000750 01  WS-RUN-DATE                 PIC X(08).
+000760*
+000770 01  WS-DLY-STATUS               PIC X(02).
+000780*
+000790 PROCEDURE DIVISION.
+000800*
+000810 0000-MAINLINE.
+000820     PERFORM 1400-VERIFY-TARGET-FILE THRU 1400-EXIT.
+000830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000840     PERFORM 2000-MAINTAIN-NUM1 THRU 2000-EXIT.
+000850     PERFORM 3000-MAINTAIN-NUM2 THRU 3000-EXIT.
+000860     PERFORM 8000-WRITE-DAILY-TOTALS THRU 8000-EXIT.
+000870     DISPLAY "DAILY TOTALS FILE UPDATED." LINE 20 COL 4.
+000880     STOP RUN.
+000890*
+000900******************************************************************
+000910*   1000-INITIALIZE                                              *
+000920******************************************************************
+000930 1000-INITIALIZE.
+000940     MOVE SPACES TO DT-TOTALS-RECORD.
+000950     DISPLAY ERASE.
+000960     DISPLAY "DAILY TOTALS MAINTENANCE" LINE 2 COL 4.
+000970     DISPLAY "ENTER BRANCH CODE:" LINE 4 COL 4.
+000980     ACCEPT DT-BRANCH-CODE LINE 4 COL 24.
+000990 1000-EXIT.
+001000     EXIT.
+001010*
+001020******************************************************************
+001030*   1400-VERIFY-TARGET-FILE                                      *
+001040*   REFUSES TO CONTINUE IF DAILYTOT ALREADY HOLDS MORE THAN ONE   *
+001050*   RECORD - A SIGN THE DD IS POINTED AT ONE OF SAMPLE1B'S        *
+001060*   PER-BRANCH BATCH FEEDS RATHER THAN SAMPLE3'S OWN SINGLE-      *
+001070*   RECORD MAINTENANCE FILE.  A FILE THAT DOES NOT EXIST YET, OR  *
+001080*   THAT OPENS WITH ZERO OR ONE RECORD, IS LEFT ALONE.            *
+001090******************************************************************
+001100 1400-VERIFY-TARGET-FILE.
+001110     MOVE 'N' TO WS-VERIFY-EOF-SWITCH.
+001120     OPEN INPUT DAILY-TOTALS-FILE.
+001130     IF WS-DLY-STATUS = '00'
+001140         READ DAILY-TOTALS-FILE
+001150             AT END
+001160                 SET WS-VERIFY-EOF TO TRUE
+001170         END-READ
+001180         IF NOT WS-VERIFY-EOF
+001190             READ DAILY-TOTALS-FILE
+001200                 AT END
+001210                     SET WS-VERIFY-EOF TO TRUE
+001220             END-READ
+001230             IF NOT WS-VERIFY-EOF
+001240                 CLOSE DAILY-TOTALS-FILE
+001250                 DISPLAY "*** DAILYTOT HOLDS MULTIPLE RECORDS -"
+001260                     LINE 22 COL 4
+001270                 DISPLAY "*** THIS LOOKS LIKE A BATCH BRANCH FEED"
+001280                     LINE 23 COL 4
+001290                 DISPLAY "*** NOT A MAINTENANCE FILE - ABORTING"
+001300                     LINE 24 COL 4
+001310                 MOVE 16 TO RETURN-CODE
+001320                 STOP RUN
+001330             END-IF
+001340         END-IF
+001350         CLOSE DAILY-TOTALS-FILE
+001360     END-IF.
+001370 1400-EXIT.
+001380     EXIT.
+001390*
+001400******************************************************************
+001410*   2000-MAINTAIN-NUM1                                           *
+001420*   ACCEPTS A NEW NUM1 VALUE, RE-PROMPTING UNTIL IT IS NUMERIC   *
+001430*   AND WITHIN RANGE.                                            *
+001440******************************************************************
+001450 2000-MAINTAIN-NUM1.
+001460     MOVE 'N' TO WS-VALID-SWITCH.
+001470     PERFORM 2100-ACCEPT-NUM1 THRU 2100-EXIT
+001480         UNTIL WS-INPUT-VALID.
+001490 2000-EXIT.
+001500     EXIT.
+001510*
+001520 2100-ACCEPT-NUM1.
+001530     DISPLAY "ENTER NUM1 (0000001-9999999):" LINE 6 COL 4.
+001540     ACCEPT WS-INPUT-TEXT LINE 6 COL 36.
+001550     IF WS-INPUT-TEXT IS NUMERIC
+001560         MOVE WS-INPUT-TEXT TO DT-NUM1
+001570         IF DT-NUM1 IS GREATER THAN OR EQUAL TO WS-MIN-VALUE
+001580             AND DT-NUM1 IS LESS THAN OR EQUAL TO WS-MAX-VALUE
+001590             SET WS-INPUT-VALID TO TRUE
+001600         ELSE
+001610             DISPLAY "*** VALUE OUT OF RANGE - RE-ENTER ***"
+001620                 LINE 7 COL 4
+001630         END-IF
+001640     ELSE
+001650         DISPLAY "*** NUMERIC VALUE REQUIRED - RE-ENTER ***"
+001660             LINE 7 COL 4
+001670     END-IF.
+001680 2100-EXIT.
+001690     EXIT.
+001700*
+001710******************************************************************
+001720*   3000-MAINTAIN-NUM2                                           *
+001730*   ACCEPTS A NEW NUM2 VALUE, RE-PROMPTING UNTIL IT IS NUMERIC   *
+001740*   AND WITHIN RANGE.                                            *
+001750******************************************************************
+001760 3000-MAINTAIN-NUM2.
+001770     MOVE 'N' TO WS-VALID-SWITCH.
+001780     PERFORM 3100-ACCEPT-NUM2 THRU 3100-EXIT
+001790         UNTIL WS-INPUT-VALID.
+001800 3000-EXIT.
+001810     EXIT.
+001820*
+001830 3100-ACCEPT-NUM2.
+001840     DISPLAY "ENTER NUM2 (0000001-9999999):" LINE 9 COL 4.
+001850     ACCEPT WS-INPUT-TEXT LINE 9 COL 36.
+001860     IF WS-INPUT-TEXT IS NUMERIC
+001870         MOVE WS-INPUT-TEXT TO DT-NUM2
+001880         IF DT-NUM2 IS GREATER THAN OR EQUAL TO WS-MIN-VALUE
+001890             AND DT-NUM2 IS LESS THAN OR EQUAL TO WS-MAX-VALUE
+001900             SET WS-INPUT-VALID TO TRUE
+001910         ELSE
+001920             DISPLAY "*** VALUE OUT OF RANGE - RE-ENTER ***"
+001930                 LINE 10 COL 4
+001940         END-IF
+001950     ELSE
+001960         DISPLAY "*** NUMERIC VALUE REQUIRED - RE-ENTER ***"
+001970             LINE 10 COL 4
+001980     END-IF.
+001990 3100-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030*   8000-WRITE-DAILY-TOTALS                                      *
+002040*   REPLACES DAILYTOT WITH THE FIGURES THE OPERATOR JUST ENTERED. *
+002050******************************************************************
+002060 8000-WRITE-DAILY-TOTALS.
+002070     MOVE 000001 TO DT-SEQ-NO.
+002080     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002090     MOVE WS-RUN-DATE TO DT-RUN-DATE.
+002100     OPEN OUTPUT DAILY-TOTALS-FILE.
+002110     IF WS-DLY-STATUS NOT = '00'
+002120         DISPLAY "*** UNABLE TO OPEN DAILYTOT FOR OUTPUT - "
+002130             "STATUS " WS-DLY-STATUS " ***"
+002140         MOVE 16 TO RETURN-CODE
+002150         STOP RUN
+002160     END-IF.
+002170     WRITE DT-TOTALS-RECORD.
+002180     IF WS-DLY-STATUS NOT = '00'
+002190         DISPLAY "*** ERROR WRITING DAILYTOT - STATUS "
+002200             WS-DLY-STATUS " ***"
+002210         MOVE 16 TO RETURN-CODE
+002220         STOP RUN
+002230     END-IF.
+002240     CLOSE DAILY-TOTALS-FILE.
+002250 8000-EXIT.
+002260     EXIT.
