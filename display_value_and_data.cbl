@@ -1,22 +1,369 @@
-Identification Division.
-Program-ID.   Sample1.
-Environment Division.
-Data Division.
-Working-Storage Section.
-01  num1    pic 9(3) value 123.
-01  num2     pic 9(3) value 456. 
-
-Procedure Division.
-Display-Routine.    
-  Display erase.
-  Display "NUM1 = " line 6 col 9.
-  Display num1.
-  Display "NUM2 = " line 9 col 6.
-  Display num2.
-  Display "NUM1 = ".
-  Display num1.
-  Display "NUM2 = " with no advancing.
-  Display num2.
-  Display "NUM2 = " line 8 col 4.
-  Display num2.
-  Stop Run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SAMPLE1.
+000030 AUTHOR.        R. MALONE.
+000040 INSTALLATION.  FIRST STATE BANK - DATA PROCESSING.
+000050 DATE-WRITTEN.  2026-08-03.
+000060 DATE-COMPILED. 2026-08-03.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   SAMPLE1 DISPLAYS THE CURRENT DAY'S NUM1/NUM2 CONTROL         *
+000110*   FIGURES ON THE OPERATOR TERMINAL.                            *
+000120*                                                                *
+000130******************************************************************
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT  DESCRIPTION
+000170*    ---------  ----  --------------------------------------------
+000180*    2026-08-03  RM   NUM1/NUM2 NOW READ FROM THE DAILY-TOTALS
+000190*                     FILE (DAILYTOT) VIA THE DTOTREC COPYBOOK
+000200*                     INSTEAD OF WORKING-STORAGE VALUE CLAUSES.
+000210*    2026-08-04  RM   WIDENED TO PIC 9(7) PER DTOTREC CHANGE;
+000220*                     ADDED OLD-FORMAT OVERFLOW CHECK/WARNING.
+000230*    2026-08-06  RM   ADDED RECONCILE-TOTALS TIE-OUT CHECK; MOVED
+000240*                     THE FILE READ INTO ITS OWN PARAGRAPH SO IT
+000250*                     RUNS AHEAD OF BOTH THE OVERFLOW CHECK AND
+000260*                     THE RECONCILIATION.
+000270*    2026-08-07  RM   ADDED AUDIT-LOG-FILE (AUDITLOG) - EVERY RUN
+000280*                     NOW APPENDS A RUN-DATE/NUM1/NUM2 RECORD.
+000290*    2026-08-08  RM   REPLACED THE LITERAL LINE/COL CONSTANTS IN
+000300*                     DISPLAY-ROUTINE WITH DT-SCREEN-LAYOUT, A
+000310*                      WORKING-STORAGE TABLE OF SCREEN POSITIONS.
+000320*    2026-08-09  RM   ADDED GL-EXTRACT-FILE (GLEXTRCT) - EVERY RUN
+000330*                     NOW FEEDS NUM1/NUM2 TO THE GENERAL LEDGER
+000340*                     INTERFACE IN THE FIXED FORMAT THE GL FEED
+000350*                     JOB EXPECTS.
+000360*    2026-08-09  RM   TRIMMED WS-SCR-TEXT TO ITS ACTUAL CONTENT
+000370*                     LENGTH ON THE NO-ADVANCING DISPLAY SO THE
+000380*                     FOLLOWING FIELD LANDS RIGHT AFTER IT INSTEAD
+000390*                     OF 45 COLUMNS OVER.
+000400*    2026-08-09  RM   CORRECTED THE AUDIT-LOG-FILE RECORD LENGTH TO
+000410*                     42 (IT WAS LEFT AT THE OLD 3-DIGIT WIDTH) AND
+000420*                     MOVE SPACES DT-AUDIT-RECORD/DT-GL-EXTRACT-
+000430*                     RECORD BEFORE POPULATING THEM SO THE RESERVED
+000440*                     BYTES ARE NEVER LEFT HOLDING WHATEVER WAS IN
+000450*                     STORAGE WHEN THE RECORD IS WRITTEN.
+000460*    2026-08-09  RM   GAVE AUDITLOG AND GLEXTRCT A FILE STATUS AND
+000470*                     A CHECK-AND-ABEND AFTER THEIR OPEN EXTEND, THE
+000480*                     SAME AS CHKPTFIL IN SAMPLE1B, SO A MISSING
+000490*                     DATASET IS A CLEAR DIAGNOSTIC INSTEAD OF A RAW
+000500*                     I/O ABEND.
+000510*    2026-08-09  RM   MAINLINE NOW SKIPS THE OVERFLOW CHECK,
+000520*                     RECONCILIATION, DISPLAY, AUDIT AND GL WRITES
+000530*                     WHEN DAILYTOT HAS NO RECORD FOR TODAY, WITH A
+000540*                     "NO TOTALS ON FILE" MESSAGE IN PLACE OF THE
+000550*                     SCREEN - PREVIOUSLY AN EMPTY DAILYTOT PAINTED
+000560*                     GARBAGE AND WROTE BAD AUDIT/GL RECORDS.  ALSO
+000570*                     ADDED A STATUS CHECK AFTER EVERY WRITE TO
+000580*                     AUDITLOG AND GLEXTRCT, NOT JUST THEIR OPENS -
+000590*                     ONCE A SELECT CARRIES A FILE STATUS CLAUSE,
+000600*                     A FAILED WRITE NO LONGER ABENDS THE RUN ON
+000610*                     ITS OWN - THE PROGRAM MUST CHECK STATUS ITSELF.
+000620*
+000630 ENVIRONMENT DIVISION.
+000640 CONFIGURATION SECTION.
+000650 SOURCE-COMPUTER.   IBM-370.
+000660 OBJECT-COMPUTER.   IBM-370.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT DAILY-TOTALS-FILE   ASSIGN TO DAILYTOT
+000700         ORGANIZATION IS LINE SEQUENTIAL.
+000710     SELECT AUDIT-LOG-FILE      ASSIGN TO AUDITLOG
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-AUD-STATUS.
+000740     SELECT GL-EXTRACT-FILE     ASSIGN TO GLEXTRCT
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-GL-STATUS.
+000770*
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  DAILY-TOTALS-FILE
+000810     LABEL RECORDS ARE STANDARD
+000820     RECORD CONTAINS 52 CHARACTERS.
+000830 COPY DTOTREC.
+000840*
+000850 FD  AUDIT-LOG-FILE
+000860     LABEL RECORDS ARE STANDARD
+000870     RECORD CONTAINS 42 CHARACTERS.
+000880 COPY DTAUDREC.
+000890*
+000900 FD  GL-EXTRACT-FILE
+000910     LABEL RECORDS ARE STANDARD
+000920     RECORD CONTAINS 48 CHARACTERS.
+000930 COPY DTGLEXT.
+000940*
+000950 WORKING-STORAGE SECTION.
+000960*
+000970 01  WS-SWITCHES.
+000980     05  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+000990         88  WS-EOF                          VALUE 'Y'.
+001000     05  WS-OVERFLOW-SWITCH      PIC X(01)   VALUE 'N'.
+001010         88  WS-OVERFLOW-DETECTED            VALUE 'Y'.
+001020     05  WS-BALANCE-SWITCH       PIC X(01)   VALUE 'N'.
+001030         88  WS-OUT-OF-BALANCE               VALUE 'Y'.
+001040*
+001050 01  WS-OLD-FORMAT-FIELDS.
+001060     05  WS-NUM1-OLD-FMT         PIC 9(03).
+001070     05  WS-NUM2-OLD-FMT         PIC 9(03).
+001080*
+001090 01  WS-RECONCILE-FIELDS.
+001100     05  WS-TIE-OUT-DIFFERENCE   PIC 9(07).
+001110     05  WS-TOLERANCE            PIC 9(07)   VALUE 0000005.
+001120*
+001130 01  WS-RUN-DATE                 PIC X(08).
+001140*
+001150  01  WS-AUD-STATUS               PIC X(02).
+001160  01  WS-GL-STATUS                PIC X(02).
+001170*
+001180******************************************************************
+001190*   DT-SCREEN-LAYOUT                                              *
+001200*   ROW/COLUMN POSITIONS FOR EVERY FIELD DISPLAY-ROUTINE PAINTS.  *
+001210*   REPOSITIONING A FIELD FOR A DIFFERENT TERMINAL LAYOUT IS A    *
+001220*   ONE-LINE CHANGE HERE - DISPLAY-ROUTINE ITSELF DOES NOT MOVE.  *
+001230******************************************************************
+001240 01  DT-SCREEN-LAYOUT-VALUES.
+001250     05  FILLER  PIC X(18) VALUE 'NUM1-LBL-A  0609YN'.
+001260     05  FILLER  PIC X(18) VALUE 'NUM1-VAL-A  0000NN'.
+001270     05  FILLER  PIC X(18) VALUE 'NUM2-LBL-A  0906YN'.
+001280     05  FILLER  PIC X(18) VALUE 'NUM2-VAL-A  0000NN'.
+001290     05  FILLER  PIC X(18) VALUE 'NUM1-LBL-B  0000NN'.
+001300     05  FILLER  PIC X(18) VALUE 'NUM1-VAL-B  0000NN'.
+001310     05  FILLER  PIC X(18) VALUE 'NUM2-LBL-B  0000NY'.
+001320     05  FILLER  PIC X(18) VALUE 'NUM2-VAL-B  0000NN'.
+001330     05  FILLER  PIC X(18) VALUE 'NUM2-LBL-C  0804YN'.
+001340     05  FILLER  PIC X(18) VALUE 'NUM2-VAL-C  0000NN'.
+001350     05  FILLER  PIC X(18) VALUE 'WARN-OVFL   1104YN'.
+001360     05  FILLER  PIC X(18) VALUE 'WARN-BAL    1204YN'.
+001370*
+001380 01  DT-SCREEN-LAYOUT REDEFINES DT-SCREEN-LAYOUT-VALUES.
+001390     05  DT-SCR-ENTRY            OCCURS 12 TIMES.
+001400         10  DT-SCR-FIELD-NAME   PIC X(12).
+001410         10  DT-SCR-LINE-NO      PIC 99.
+001420         10  DT-SCR-COL-NO       PIC 99.
+001430         10  DT-SCR-POSITIONED   PIC X(01).
+001440             88  DT-SCR-HAS-POSITION         VALUE 'Y'.
+001450         10  DT-SCR-NO-ADVANCE   PIC X(01).
+001460             88  DT-SCR-NO-ADV               VALUE 'Y'.
+001470*
+001480 01  DT-SCR-IDX                  PIC 99   COMP.
+001490*
+001500 01  WS-SCREEN-OUTPUT.
+001510     05  WS-SCR-TEXT             PIC X(45).
+001520     05  WS-SCR-TEXT-LEN         PIC 99      COMP.
+001530*
+001540 PROCEDURE DIVISION.
+001550*
+001560 0000-MAINLINE.
+001570     OPEN EXTEND AUDIT-LOG-FILE.
+001580     IF WS-AUD-STATUS NOT = '00'
+001590         DISPLAY "*** UNABLE TO OPEN AUDITLOG FOR OUTPUT - "
+001600             "STATUS " WS-AUD-STATUS " ***"
+001610         MOVE 16 TO RETURN-CODE
+001620         STOP RUN
+001630     END-IF.
+001640     OPEN EXTEND GL-EXTRACT-FILE.
+001650     IF WS-GL-STATUS NOT = '00'
+001660         DISPLAY "*** UNABLE TO OPEN GLEXTRCT FOR OUTPUT - "
+001670             "STATUS " WS-GL-STATUS " ***"
+001680         MOVE 16 TO RETURN-CODE
+001690         STOP RUN
+001700     END-IF.
+001710     PERFORM 6000-READ-DAILY-TOTALS THRU 6000-EXIT.
+001720     IF WS-EOF
+001730         DISPLAY ERASE
+001740         DISPLAY "*** NO TOTALS ON FILE FOR TODAY ***"
+001750             LINE 6 COL 4
+001760     ELSE
+001770         PERFORM 7000-CHECK-OLD-FORMAT THRU 7000-EXIT
+001780         PERFORM 7500-RECONCILE-TOTALS THRU 7500-EXIT
+001790         PERFORM 8000-DISPLAY-ROUTINE THRU 8000-EXIT
+001800         PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+001810         PERFORM 9700-WRITE-GL-EXTRACT THRU 9700-EXIT
+001820     END-IF.
+001830     CLOSE AUDIT-LOG-FILE.
+001840     CLOSE GL-EXTRACT-FILE.
+001850     STOP RUN.
+001860*
+001870******************************************************************
+001880*   6000-READ-DAILY-TOTALS                                       *
+001890*   READS TODAY'S TOTALS RECORD AHEAD OF THE OVERFLOW CHECK,     *
+001900*   THE RECONCILIATION, AND THE SCREEN DISPLAY.                  *
+001910******************************************************************
+001920 6000-READ-DAILY-TOTALS.
+001930     OPEN INPUT DAILY-TOTALS-FILE.
+001940     READ DAILY-TOTALS-FILE
+001950         AT END
+001960             SET WS-EOF TO TRUE
+001970     END-READ.
+001980     CLOSE DAILY-TOTALS-FILE.
+001990 6000-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030*   7000-CHECK-OLD-FORMAT                                        *
+002040*   FLAGS WHEN DT-NUM1/DT-NUM2 WOULD NOT HAVE FIT THE OLD         *
+002050*   3-DIGIT FORMAT, SO HISTORICAL COMPARISONS CAN BE FOOTNOTED.   *
+002060******************************************************************
+002070 7000-CHECK-OLD-FORMAT.
+002080     MOVE 'N' TO WS-OVERFLOW-SWITCH.
+002090     COMPUTE WS-NUM1-OLD-FMT = DT-NUM1
+002100         ON SIZE ERROR
+002110             SET WS-OVERFLOW-DETECTED TO TRUE
+002120     END-COMPUTE.
+002130     COMPUTE WS-NUM2-OLD-FMT = DT-NUM2
+002140         ON SIZE ERROR
+002150             SET WS-OVERFLOW-DETECTED TO TRUE
+002160     END-COMPUTE.
+002170 7000-EXIT.
+002180     EXIT.
+002190*
+002200******************************************************************
+002210*   7500-RECONCILE-TOTALS                                        *
+002220*   NUM2 IS A RUNNING TOTAL AGAINST THE NUM1 COUNT AND SHOULD     *
+002230*   TIE OUT TO WITHIN WS-TOLERANCE.  FLAGS OUT-OF-BALANCE WHEN    *
+002240*   THE TWO FIGURES DO NOT AGREE.                                *
+002250******************************************************************
+002260 7500-RECONCILE-TOTALS.
+002270     MOVE 'N' TO WS-BALANCE-SWITCH.
+002280     IF DT-NUM1 IS GREATER THAN DT-NUM2
+002290         COMPUTE WS-TIE-OUT-DIFFERENCE = DT-NUM1 - DT-NUM2
+002300     ELSE
+002310         COMPUTE WS-TIE-OUT-DIFFERENCE = DT-NUM2 - DT-NUM1
+002320     END-IF.
+002330     IF WS-TIE-OUT-DIFFERENCE IS GREATER THAN WS-TOLERANCE
+002340         SET WS-OUT-OF-BALANCE TO TRUE
+002350     END-IF.
+002360 7500-EXIT.
+002370     EXIT.
+002380*
+002390******************************************************************
+002400*   8000-DISPLAY-ROUTINE                                         *
+002410*   PAINTS THE OPERATOR SCREEN WITH TODAY'S NUM1/NUM2 FIGURES.   *
+002420******************************************************************
+002430 8000-DISPLAY-ROUTINE.
+002440     DISPLAY ERASE.
+002450     PERFORM 8100-PAINT-SCREEN THRU 8100-EXIT
+002460         VARYING DT-SCR-IDX FROM 1 BY 1
+002470         UNTIL DT-SCR-IDX > 12.
+002480 8000-EXIT.
+002490     EXIT.
+002500*
+002510******************************************************************
+002520*   8100-PAINT-SCREEN                                             *
+002530*   BUILDS THE TEXT FOR ONE DT-SCREEN-LAYOUT ENTRY AND EMITS IT.  *
+002540******************************************************************
+002550 8100-PAINT-SCREEN.
+002560     EVALUATE DT-SCR-FIELD-NAME (DT-SCR-IDX)
+002570         WHEN 'NUM1-LBL-A'
+002580         WHEN 'NUM1-LBL-B'
+002590             MOVE "NUM1 = " TO WS-SCR-TEXT
+002600             MOVE 07 TO WS-SCR-TEXT-LEN
+002610         WHEN 'NUM1-VAL-A'
+002620         WHEN 'NUM1-VAL-B'
+002630             MOVE DT-NUM1  TO WS-SCR-TEXT
+002640             MOVE 07 TO WS-SCR-TEXT-LEN
+002650         WHEN 'NUM2-LBL-A'
+002660         WHEN 'NUM2-LBL-B'
+002670         WHEN 'NUM2-LBL-C'
+002680             MOVE "NUM2 = " TO WS-SCR-TEXT
+002690             MOVE 07 TO WS-SCR-TEXT-LEN
+002700         WHEN 'NUM2-VAL-A'
+002710         WHEN 'NUM2-VAL-B'
+002720         WHEN 'NUM2-VAL-C'
+002730             MOVE DT-NUM2  TO WS-SCR-TEXT
+002740             MOVE 07 TO WS-SCR-TEXT-LEN
+002750         WHEN 'WARN-OVFL'
+002760             IF WS-OVERFLOW-DETECTED
+002770                 MOVE "*** NUM1/NUM2 EXCEEDS 3-DIGIT FORMAT ***"
+002780                     TO WS-SCR-TEXT
+002790                 MOVE 40 TO WS-SCR-TEXT-LEN
+002800             ELSE
+002810                 MOVE SPACES TO WS-SCR-TEXT
+002820             END-IF
+002830         WHEN 'WARN-BAL'
+002840             IF WS-OUT-OF-BALANCE
+002850                 MOVE "*** OUT OF BALANCE - NUM1/NUM2 NO TIE ***"
+002860                     TO WS-SCR-TEXT
+002870                 MOVE 41 TO WS-SCR-TEXT-LEN
+002880             ELSE
+002890                 MOVE SPACES TO WS-SCR-TEXT
+002900             END-IF
+002910     END-EVALUATE.
+002920     IF WS-SCR-TEXT NOT = SPACES
+002930         PERFORM 8190-EMIT-LINE THRU 8190-EXIT
+002940     END-IF.
+002950 8100-EXIT.
+002960     EXIT.
+002970*
+002980******************************************************************
+002990*   8190-EMIT-LINE                                                *
+003000*   DISPLAYS WS-SCR-TEXT USING THE CURRENT TABLE ENTRY'S          *
+003010*   POSITIONING AND ADVANCING RULES.                              *
+003020******************************************************************
+003030 8190-EMIT-LINE.
+003040     IF DT-SCR-HAS-POSITION (DT-SCR-IDX)
+003050         DISPLAY WS-SCR-TEXT
+003060             LINE DT-SCR-LINE-NO (DT-SCR-IDX)
+003070             COL  DT-SCR-COL-NO  (DT-SCR-IDX)
+003080     ELSE
+003090         IF DT-SCR-NO-ADV (DT-SCR-IDX)
+003100             DISPLAY WS-SCR-TEXT (1:WS-SCR-TEXT-LEN)
+003110                 WITH NO ADVANCING
+003120         ELSE
+003130             DISPLAY WS-SCR-TEXT
+003140         END-IF
+003150     END-IF.
+003160 8190-EXIT.
+003170     EXIT.
+003180*
+003190******************************************************************
+003200*   9000-WRITE-AUDIT-RECORD                                      *
+003210*   APPENDS TODAY'S RUN DATE AND NUM1/NUM2 TO THE AUDIT LOG.     *
+003220******************************************************************
+003230 9000-WRITE-AUDIT-RECORD.
+003240     MOVE SPACES TO DT-AUDIT-RECORD.
+003250     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003260     MOVE WS-RUN-DATE TO DT-AUD-RUN-DATE.
+003270     MOVE DT-NUM1     TO DT-AUD-NUM1.
+003280     MOVE DT-NUM2     TO DT-AUD-NUM2.
+003290     WRITE DT-AUDIT-RECORD.
+003300     IF WS-AUD-STATUS NOT = '00'
+003310         DISPLAY "*** ERROR WRITING AUDITLOG - STATUS "
+003320             WS-AUD-STATUS " ***"
+003330         MOVE 16 TO RETURN-CODE
+003340         STOP RUN
+003350     END-IF.
+003360 9000-EXIT.
+003370     EXIT.
+003380*
+003390******************************************************************
+003400*   9700-WRITE-GL-EXTRACT                                        *
+003410*   WRITES ONE FIXED-FORMAT EXTRACT RECORD APIECE FOR NUM1 AND    *
+003420*   NUM2 TO THE GL-EXTRACT-FILE, IN THE LAYOUT THE GENERAL       *
+003430*   LEDGER FEED JOB EXPECTS, SO THESE FIGURES POST TO THE LEDGER *
+003440*   WITHOUT BEING RETYPED FROM THE SCREEN.                       *
+003450******************************************************************
+003460 9700-WRITE-GL-EXTRACT.
+003470     MOVE SPACES TO DT-GL-EXTRACT-RECORD.
+003480     MOVE WS-RUN-DATE      TO DT-GL-RUN-DATE.
+003490     MOVE DT-BRANCH-CODE   TO DT-GL-BRANCH-CODE.
+003500     MOVE 'DLYNUM1   ' TO DT-GL-CONTROL-ACCT.
+003510     MOVE DT-NUM1          TO DT-GL-AMOUNT.
+003520     WRITE DT-GL-EXTRACT-RECORD.
+003530     IF WS-GL-STATUS NOT = '00'
+003540         DISPLAY "*** ERROR WRITING GLEXTRCT - STATUS "
+003550             WS-GL-STATUS " ***"
+003560         MOVE 16 TO RETURN-CODE
+003570         STOP RUN
+003580     END-IF.
+003590     MOVE 'DLYNUM2   ' TO DT-GL-CONTROL-ACCT.
+003600     MOVE DT-NUM2          TO DT-GL-AMOUNT.
+003610     WRITE DT-GL-EXTRACT-RECORD.
+003620     IF WS-GL-STATUS NOT = '00'
+003630         DISPLAY "*** ERROR WRITING GLEXTRCT - STATUS "
+003640             WS-GL-STATUS " ***"
+003650         MOVE 16 TO RETURN-CODE
+003660         STOP RUN
+003670     END-IF.
+003680 9700-EXIT.
+003690     EXIT.
