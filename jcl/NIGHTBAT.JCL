@@ -0,0 +1,65 @@
+//NIGHTBAT JOB (ACCTNO),'DAILY TOTALS BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*
+//*  NIGHTLY BATCH DRIVER FOR THE DAILY TOTALS SYSTEM.
+//*  RUNS SAMPLE1B ONCE PER BRANCH FEED, EACH STEP READING THAT
+//*  BRANCH'S DAILYTOT DATASET AND APPENDING TO THE SAME AUDIT LOG.
+//*  ALL STEP SYSOUT ROLLS UP INTO ONE CONSOLIDATED PRINT DECK FOR
+//*  THE JOB.  ADD ONE STEP HERE PER NEW BRANCH FEED.
+//*
+//*  CHKPTFIL IS PER-BRANCH SO A RESTARTED STEP RESUMES ONLY THAT
+//*  BRANCH'S FEED.  ON A NORMAL RESTART OF THIS JOB AFTER AN ABEND,
+//*  RESUBMIT FROM THE FAILING STEP (JES RESTART) - THE COMPLETED
+//*  STEPS' CHECKPOINTS ARE ALREADY CLEARED AND WILL NOT BE REDONE.
+//*  DISP=(MOD,KEEP,KEEP) LETS THE FIRST-EVER RUN FOR A BRANCH CREATE
+//*  ITS OWN CHKPT DATASET RATHER THAN REQUIRING OPS TO PRE-ALLOCATE
+//*  ONE - SAMPLE1B ALREADY TREATS A CHKPTFIL THAT OPENS EMPTY AS A
+//*  FRESH RUN WITH NOTHING TO SKIP.
+//*
+//*  GLEXTRCT ACCUMULATES ACROSS ALL STEPS AND FEEDS THE GENERAL
+//*  LEDGER RECONCILIATION JOB THAT PICKS UP THIS DATASET DOWNSTREAM.
+//*
+//*  AUDITLOG AND GLEXTRCT GET THE SAME DISP=(MOD,KEEP,KEEP) TREATMENT
+//*  AS CHKPTFIL, FOR THE SAME REASON - NEITHER DATASET EXISTS BEFORE
+//*  THIS JOB'S VERY FIRST RUN, SO THE STEP THAT RUNS FIRST NEEDS TO BE
+//*  ABLE TO CREATE THEM RATHER THAN REQUIRING A PRIOR OPS ALLOCATION.
+//*
+//BR001    EXEC PGM=SAMPLE1B
+//DAILYTOT DD   DSN=PROD.DAILY.BR001.TOTALS,DISP=SHR
+//AUDITLOG DD   DSN=PROD.DAILY.AUDIT.LOG,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=42,RECFM=FB),
+//         SPACE=(TRK,(5,5))
+//CHKPTFIL DD   DSN=PROD.DAILY.BR001.CHKPT,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=20,RECFM=FB),
+//         SPACE=(TRK,(1,1))
+//GLEXTRCT DD   DSN=PROD.DAILY.GL.EXTRACT,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=48,RECFM=FB),
+//         SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//BR002    EXEC PGM=SAMPLE1B
+//DAILYTOT DD   DSN=PROD.DAILY.BR002.TOTALS,DISP=SHR
+//AUDITLOG DD   DSN=PROD.DAILY.AUDIT.LOG,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=42,RECFM=FB),
+//         SPACE=(TRK,(5,5))
+//CHKPTFIL DD   DSN=PROD.DAILY.BR002.CHKPT,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=20,RECFM=FB),
+//         SPACE=(TRK,(1,1))
+//GLEXTRCT DD   DSN=PROD.DAILY.GL.EXTRACT,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=48,RECFM=FB),
+//         SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//BR003    EXEC PGM=SAMPLE1B
+//DAILYTOT DD   DSN=PROD.DAILY.BR003.TOTALS,DISP=SHR
+//AUDITLOG DD   DSN=PROD.DAILY.AUDIT.LOG,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=42,RECFM=FB),
+//         SPACE=(TRK,(5,5))
+//CHKPTFIL DD   DSN=PROD.DAILY.BR003.CHKPT,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=20,RECFM=FB),
+//         SPACE=(TRK,(1,1))
+//GLEXTRCT DD   DSN=PROD.DAILY.GL.EXTRACT,DISP=(MOD,KEEP,KEEP),
+//         DCB=(LRECL=48,RECFM=FB),
+//         SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
